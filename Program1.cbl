@@ -22,6 +22,30 @@
            select output-file
                assign to "../../../A2.out"
                organization is line sequential.
+           select optional item-master
+               assign to "../../../ITEMMAST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is im-item-number
+               file status is ws-item-master-status.
+           select optional checkpoint-file
+               assign to "../../../A2.ckpt"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+           select reject-file
+               assign to "../../../A2.rej"
+               organization is line sequential.
+           select gl-extract-file
+               assign to "../../../A2.glx"
+               organization is line sequential.
+           select optional rate-table-file
+               assign to "../../../RATETAB.dat"
+               organization is line sequential
+               file status is ws-rate-table-status.
+           select optional totals-file
+               assign to "../../../A2.tot"
+               organization is line sequential
+               file status is ws-totals-status.
 
        data division.
 
@@ -33,12 +57,21 @@
                data record is input-line
                record contains 27 characters.
 
+      *
+      *  The transaction line now carries only item-number and
+      *  quantity -- description, standard price and class all come
+      *  from ITEM-MASTER (see 165-lookup-item-master) so the same
+      *  item can no longer be keyed two different ways on two
+      *  different lines. The record stays 27 bytes so it lines up
+      *  with ws-trailer-line's layout below; the unused tail is
+      *  reserved filler.
+      *
        01 input-line.
          05 il-item-number             pic 9(4).
-         05 il-item-class              pic x(1).
-         05 il-item-description        pic x(13).
+         05 il-item-number-alpha redefines il-item-number
+                                        pic x(4).
          05 il-item-quantity           pic 999.
-         05 il-per-unit-price          pic 9999V99.
+         05 filler                     pic x(20).
 
            fd output-file
                data record is output-line
@@ -46,6 +79,69 @@
 
        01 output-line                  pic x(123).
 
+           fd reject-file
+               data record is reject-line
+               record contains 39 characters.
+
+       01 reject-line                  pic x(39).
+
+           fd gl-extract-file
+               data record is gl-extract-line
+               record contains 28 characters.
+
+       01 gl-extract-line               pic x(28).
+
+           fd rate-table-file
+               data record is rt-file-record
+               record contains 29 characters.
+
+       01 rt-file-record.
+         05 rf-item-class              pic x(1).
+         05 rf-discount-basis          pic x(1).
+         05 rf-discount-threshold      pic 9(8)v99.
+         05 rf-discount-percent        pic 99v99.
+         05 rf-trans-method            pic x(1).
+         05 rf-trans-percent           pic 99v9.
+         05 rf-trans-qty-break         pic 999.
+         05 rf-trans-flat-charge       pic 9999v99.
+
+           fd item-master
+               data record is im-item-record
+               record contains 25 characters.
+
+           copy "ITEMMAST.cpy".
+
+           fd checkpoint-file
+               data record is ws-checkpoint-record
+               record contains 97 characters.
+
+       01 ws-checkpoint-record.
+         05 ck-total-records               pic 9(7).
+         05 ck-total-records-discount      pic 9(7).
+         05 ck-total-records-rejected      pic 9(7).
+         05 ck-total-extended-price        pic 999999999v99.
+         05 ck-total-net-price             pic 99999999v99.
+         05 ck-total-trans-charge          pic 9(8)v99.
+         05 ck-total-quantity              pic 9(7).
+         05 ck-page-count                  pic 999.
+         05 ck-line-count                  pic 999.
+         05 ck-previous-item-class         pic x(1).
+         05 ck-class-total-extended-price  pic 999999999v99.
+         05 ck-class-total-net-price       pic 99999999v99.
+         05 ck-class-total-trans-charge    pic 9(8)v99.
+
+           fd totals-file
+               data record is ws-totals-record
+               record contains 46 characters.
+
+       01 ws-totals-record.
+         05 tf-period-year                 pic 9(4).
+         05 tf-period-month                pic 99.
+         05 tf-mtd-net-price                pic 9(8)v99.
+         05 tf-mtd-trans-charge             pic 9(8)v99.
+         05 tf-ytd-net-price                pic 9(8)v99.
+         05 tf-ytd-trans-charge             pic 9(8)v99.
+
        working-storage section.
 
        01 ws-report-heading.
@@ -124,9 +220,27 @@
          05 ws-calcs-total-extended-price   pic 999999999v99 value 0.
          05 ws-calcs-total-net-price        pic 99999999v99 value 0.
          05 ws-calcs-total-trans-charge     pic 9(8)v99 value 0.
-         05 ws-calcs-total-records          pic 999 value 0.
-         05 ws-calcs-total-records-discount pic 999 value 0.
+         05 ws-calcs-total-records          pic 9(7) value 0.
+         05 ws-calcs-total-records-discount pic 9(7) value 0.
          05 ws-calcs-total-records-percent  pic 999v999 value 0.
+         05 ws-calcs-total-quantity         pic 9(7) value 0.
+
+       01 ws-class-break-fields.
+         05 ws-previous-item-class          pic x value spaces.
+         05 ws-class-total-extended-price   pic 999999999v99 value 0.
+         05 ws-class-total-net-price        pic 99999999v99 value 0.
+         05 ws-class-total-trans-charge     pic 9(8)v99 value 0.
+
+       01 ws-page-fields.
+         05 ws-lines-per-page               pic 999 value 50.
+         05 ws-line-count                   pic 999 value 0.
+         05 ws-page-count                   pic 999 value 1.
+         05 ws-lines-needed                 pic 99 value 2.
+
+       01 ws-page-heading-line.
+         05 filler                     pic x(55) value spaces.
+         05 filler                     pic x(5) value "PAGE ".
+         05 wp-page-number             pic zz9.
 
        01 ws-summary-line.
          05 filler                     pic x(35) value spaces.
@@ -136,17 +250,156 @@
          05 filler                     pic x(26) value spaces.
          05 sl-total-trans-charge      pic $$,$$$,$$9.99.
 
+       01 ws-class-subtotal-line.
+         05 filler                     pic x(6) value "CLASS ".
+         05 cl-class                   pic x(1).
+         05 filler                     pic x(9) value " SUBTOTAL".
+         05 filler                     pic x(19) value spaces.
+         05 cl-total-extended-price    pic $$$,$$$,$$9.99 value 0.
+         05 filler                     pic x(18) value spaces.
+         05 cl-total-net-price         pic $$,$$$,$$9.99 value 0.
+         05 filler                     pic x(26) value spaces.
+         05 cl-total-trans-charge      pic $$,$$$,$$9.99.
+
        01 ws-without-discount.
-         05 filler                     pic x(22) value 
+         05 filler                     pic x(22) value
          "ITEMS WITHOUT DISCOUNT".
          05 ws-items-without-discount  pic ZZ9.9.
          05 ws-percent-sign-discount   pic x.
 
+       01 ws-rejected-summary.
+         05 filler                     pic x(22) value
+         "ITEMS REJECTED".
+         05 ws-items-rejected          pic Z(6)9.
+
        01 ws-flags.
          05 ws-eof-flag                pic x value "n".
+         05 ws-valid-record-flag       pic x value "y".
+         05 ws-item-master-open-flag   pic x value "n".
+
+       01 ws-item-master-fields.
+         05 ws-item-master-status      pic xx value spaces.
+         05 ws-description-for-report  pic x(13) value spaces.
+         05 ws-master-item-class       pic x(1) value spaces.
+         05 ws-master-unit-price       pic 9999v99 value 0.
+         05 ws-master-found-flag       pic x value "n".
+
+       01 ws-checkpoint-fields.
+         05 ws-checkpoint-status       pic xx value spaces.
+         05 ws-checkpoint-found-flag   pic x value "n".
+      *
+      *  A resumed run reopens output-file/reject-file/gl-extract-file
+      *  EXTEND and skips ws-skip-count input records, so every record
+      *  processed after the *last written* checkpoint but before an
+      *  abend gets reprocessed and appended a second time -- the
+      *  checkpoint has to be written after every record, not batched,
+      *  or that window can duplicate report/reject/GL-extract lines.
+         05 ws-checkpoint-interval     pic 999 value 1.
+         05 ws-skip-count              pic 9(7) value 0.
+         05 ws-skip-counter            pic 9(7) value 0.
+
+       01 ws-rate-table-fields.
+         05 ws-rate-table-status       pic xx value spaces.
+         05 ws-rate-table-count        pic 99 value 0.
+         05 ws-rate-found-flag         pic x value "n".
+         05 ws-rate-slot-flag          pic x value "n".
+         05 ws-rate-temp-amount        pic 9(9)v99 value 0.
+
+       01 ws-rate-table.
+         05 ws-rate-table-entry occurs 1 to 26 times
+             depending on ws-rate-table-count
+             indexed by rt-idx.
+           10 rt-item-class            pic x(1).
+           10 rt-discount-basis        pic x(1).
+           10 rt-discount-threshold    pic 9(8)v99.
+           10 rt-discount-percent      pic 99v99.
+           10 rt-trans-method          pic x(1).
+           10 rt-trans-percent         pic 99v9.
+           10 rt-trans-qty-break       pic 999.
+           10 rt-trans-flat-charge     pic 9999v99.
+
+       01 ws-totals-fields.
+         05 ws-totals-status           pic xx value spaces.
+         05 ws-current-date-alpha      pic x(21) value spaces.
+         05 ws-current-year            pic 9(4) value 0.
+         05 ws-current-month           pic 99 value 0.
+         05 ws-mtd-net-price           pic 9(8)v99 value 0.
+         05 ws-mtd-trans-charge        pic 9(8)v99 value 0.
+         05 ws-ytd-net-price           pic 9(8)v99 value 0.
+         05 ws-ytd-trans-charge        pic 9(8)v99 value 0.
+
+       01 ws-mtd-summary-line.
+         05 filler                     pic x(20) value
+             "MONTH TO DATE NET".
+         05 ws-mtd-net-display         pic ZZ,ZZZ,ZZ9.99.
+         05 filler                     pic x(10) value spaces.
+         05 filler                     pic x(22) value
+             "MONTH TO DATE TRANS".
+         05 ws-mtd-trans-display       pic ZZ,ZZZ,ZZ9.99.
+
+       01 ws-ytd-summary-line.
+         05 filler                     pic x(20) value
+             "YEAR TO DATE NET".
+         05 ws-ytd-net-display         pic ZZ,ZZZ,ZZ9.99.
+         05 filler                     pic x(10) value spaces.
+         05 filler                     pic x(22) value
+             "YEAR TO DATE TRANS".
+         05 ws-ytd-trans-display       pic ZZ,ZZZ,ZZ9.99.
 
        01 ws-cnsts.
          05 ws-percent-sign-cnst       pic x value "%".
+         05 ws-trailer-sentinel-cnst   pic x(4) value "TRLR".
+
+       01 ws-trailer-line.
+         05 tr-sentinel                pic x(4).
+         05 tr-marker                  pic x(1).
+         05 tr-expected-record-count   pic 9(13).
+         05 tr-expected-quantity       pic 9(9).
+
+       01 ws-trailer-fields.
+         05 ws-trailer-found-flag      pic x value "n".
+         05 ws-expected-record-count   pic 9(13) value 0.
+         05 ws-expected-quantity       pic 9(9) value 0.
+         05 ws-record-count-status     pic x(11) value spaces.
+         05 ws-quantity-status         pic x(11) value spaces.
+
+       01 ws-control-totals-line-1.
+         05 filler                     pic x(20) value
+             "CONTROL RECORD CNT ".
+         05 ws-control-count-expected  pic zzzzzzzzzzzz9.
+         05 filler                     pic x(3) value spaces.
+         05 ws-control-count-actual    pic zzzzzzzzzzzz9.
+         05 filler                     pic x(3) value spaces.
+         05 ws-control-count-status    pic x(11).
+
+       01 ws-control-totals-line-2.
+         05 filler                     pic x(20) value
+             "CONTROL QUANTITY   ".
+         05 ws-control-qty-expected    pic zzzzzzzz9.
+         05 filler                     pic x(3) value spaces.
+         05 ws-control-qty-actual      pic zzzzzzzz9.
+         05 filler                     pic x(3) value spaces.
+         05 ws-control-qty-status      pic x(11).
+
+       01 ws-edits.
+         05 ws-reject-reason           pic x(30) value spaces.
+         05 ws-calcs-total-records-rejected  pic 9(7) value 0.
+
+       01 ws-reject-line.
+         05 rj-item-number             pic 9(4).
+         05 filler                     pic x(1) value spaces.
+         05 rj-item-quantity           pic 999.
+         05 filler                     pic x(1) value spaces.
+         05 rj-reason-code             pic x(30).
+
+       01 ws-gl-extract-line.
+         05 ge-item-number             pic 9(4).
+         05 filler                     pic x(1) value spaces.
+         05 ge-item-class              pic x(1).
+         05 filler                     pic x(1) value spaces.
+         05 ge-net-price               pic 9(8)v99.
+         05 filler                     pic x(1) value spaces.
+         05 ge-trans-charge            pic 9(8)v99.
 
        procedure division.
        000-main.
@@ -155,23 +408,73 @@
       * Open files
       *
            open input input-file.
-           open output output-file.
 
       *
-      * Write the report and column heading
+      * Peek for a checkpoint from a prior, abended run before the
+      * output/reject/GL-extract files are opened -- a resumed run
+      * must EXTEND those files, not truncate them, or the detail
+      * lines, rejects and GL/AP extract records already written for
+      * the records before the abend are lost.
       *
-           write output-line from ws-report-heading
-             after advancing 1 line.
-           write output-line from ws-column-heading-1
-             after advancing 3 line.
-           write output-line from ws-column-heading-2.
+           perform 050-load-checkpoint.
+
+           if ws-checkpoint-found-flag = "y"
+             then
+               open extend output-file
+               open extend reject-file
+               open extend gl-extract-file
+             else
+               open output output-file
+               open output reject-file
+               open output gl-extract-file
+           end-if.
+
+           open input item-master.
+           if ws-item-master-status = "00"
+             then
+               move "y" to ws-item-master-open-flag
+           end-if.
+
+      *
+      * Load the discount/transportation rate table -- built-in
+      * defaults first, then an operator-maintained rate table file
+      * overrides or adds to them so new classes don't need a program
+      * change.
+      *
+           perform 056-load-default-rates.
+           perform 057-load-rate-table-file.
+
+      *
+      * Load the month-to-date/year-to-date totals file, rolling the
+      * accumulators over to a fresh period when the calendar has
+      * moved on since the last run.
+      *
+           perform 070-load-totals.
+
+      *
+      * Write the report and column heading -- skipped on a resumed
+      * run, since the pre-abend segment already has a page heading in
+      * place partway down the same page; the restored ws-page-count
+      * lets the normal 410-check-page-break path pick up page
+      * numbering correctly whenever the next real page break occurs.
+      *
+           if ws-checkpoint-found-flag not = "y"
+             then
+               perform 500-write-page-heading
+             else
+               perform 060-skip-to-checkpoint
+           end-if.
 
       *
       * Initial read of input file
       *
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
+           if ws-eof-flag not = "y"
+             then
+               read input-file
+                   at end
+                       move "y" to ws-eof-flag
+               end-read
+           end-if.
 
       *
       * Process each input record, calculate total discount records 
@@ -181,6 +484,16 @@
            perform 100-process-file
              until ws-eof-flag equals "y".
 
+      *
+      * Print the subtotal for the last class processed -- every
+      * earlier class subtotal already printed when 160 detected the
+      * class change.
+      *
+           if ws-previous-item-class not = spaces
+             then
+               perform 270-write-class-subtotal
+           end-if.
+
            divide ws-calcs-total-records-discount
              by ws-calcs-total-records
              giving ws-calcs-total-records-percent rounded.
@@ -198,28 +511,563 @@
            write output-line from ws-without-discount
              after advancing 1 lines.
 
+           move ws-calcs-total-records-rejected to ws-items-rejected.
+           write output-line from ws-rejected-summary
+             after advancing 1 lines.
+
+      *
+      * Reconcile the input file against its trailer record, if one
+      * was present, instead of trusting ws-calcs-total-records and
+      * ws-calcs-total-quantity blindly.
+      *
+           if ws-trailer-found-flag = "y"
+             then
+               perform 120-write-control-totals
+           end-if.
+
+      *
+      * Roll this run's net price and transportation charge into the
+      * month-to-date/year-to-date accumulators and print them
+      * alongside the current run's totals.
+      *
+           add ws-calcs-total-net-price to ws-mtd-net-price.
+           add ws-calcs-total-trans-charge to ws-mtd-trans-charge.
+           add ws-calcs-total-net-price to ws-ytd-net-price.
+           add ws-calcs-total-trans-charge to ws-ytd-trans-charge.
+
+           move ws-mtd-net-price to ws-mtd-net-display.
+           move ws-mtd-trans-charge to ws-mtd-trans-display.
+           write output-line from ws-mtd-summary-line
+             after advancing 2 lines.
+
+           move ws-ytd-net-price to ws-ytd-net-display.
+           move ws-ytd-trans-charge to ws-ytd-trans-display.
+           write output-line from ws-ytd-summary-line
+             after advancing 1 lines.
+
+           perform 296-write-totals.
+
+      *
+      * The run finished normally, so clear the checkpoint -- the
+      * next run should start from record 1, not resume this one.
+      *
+           perform 298-clear-checkpoint.
+
       *
       *  Close files and end program
       *
 
            close input-file
-             output-file.
+             output-file
+             reject-file
+             gl-extract-file.
+
+           if ws-item-master-open-flag = "y"
+             then
+               close item-master
+           end-if.
+
            accept return-code.
            goback.
 
        100-process-file.
 
-           add 1 to ws-calcs-total-records.
+           if il-item-number-alpha = ws-trailer-sentinel-cnst
+             then
+               perform 110-process-trailer-record
+             else
+               add 1 to ws-calcs-total-records
+
+      *
+      *  Only add a quantity that is actually numeric -- il-item-
+      *  quantity is edited by 150-validate-input-record, but that
+      *  edit has not run yet here, and ADDing an unedited alphanumeric
+      *  value would feed COBOL's low-order-nibble decode of garbage
+      *  bytes straight into the control-total accumulator instead of
+      *  leaving the record's real (unknowable) quantity out of it.
+               if il-item-quantity is numeric
+                 then
+                   add il-item-quantity to ws-calcs-total-quantity
+               end-if
+
+               perform 150-validate-input-record
+
+               if ws-valid-record-flag = "y"
+                 then
+                   perform 160-calculate-and-write-detail
+                 else
+                   add 1 to ws-calcs-total-records-rejected
+                   perform 180-write-reject-record
+               end-if
+
+               perform 290-checkpoint-if-due
+           end-if.
+
+      *
+      *   Read next input record for the next iteration of perform loop
+      *
+
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+
+       120-write-control-totals.
+
+           move "MATCH      " to ws-record-count-status.
+           if ws-calcs-total-records not = ws-expected-record-count
+             then
+               move "DISCREPANCY" to ws-record-count-status
+           end-if.
+
+           move "MATCH      " to ws-quantity-status.
+           if ws-calcs-total-quantity not = ws-expected-quantity
+             then
+               move "DISCREPANCY" to ws-quantity-status
+           end-if.
+
+           move ws-expected-record-count to ws-control-count-expected.
+           move ws-calcs-total-records   to ws-control-count-actual.
+           move ws-record-count-status   to ws-control-count-status.
+
+           write output-line from ws-control-totals-line-1
+             after advancing 2 lines.
+
+           move ws-expected-quantity   to ws-control-qty-expected.
+           move ws-calcs-total-quantity to ws-control-qty-actual.
+           move ws-quantity-status     to ws-control-qty-status.
+
+           write output-line from ws-control-totals-line-2
+             after advancing 1 lines.
+
+       110-process-trailer-record.
+
+      *
+      *  A "TRLR" marker in the item-number bytes -- a value that can
+      *  never occur in a real transaction's item-number field, which
+      *  150-validate-input-record requires to be numeric -- flags a
+      *  trailer record instead of a transaction. Reinterpret the same
+      *  27 bytes as expected record count/quantity and reconcile them
+      *  against the accumulators once end-of-file is reached.
+      *
+           move input-line to ws-trailer-line.
+
+           move tr-expected-record-count to ws-expected-record-count.
+           move tr-expected-quantity     to ws-expected-quantity.
+           move "y" to ws-trailer-found-flag.
+
+       050-load-checkpoint.
+
+           open input checkpoint-file.
+
+           if ws-checkpoint-status = "00"
+             then
+               read checkpoint-file
+                   at end
+                       move "n" to ws-checkpoint-found-flag
+                   not at end
+                       move "y" to ws-checkpoint-found-flag
+                       move ck-total-records to
+                         ws-calcs-total-records
+                       move ck-total-records-discount to
+                         ws-calcs-total-records-discount
+                       move ck-total-records-rejected to
+                         ws-calcs-total-records-rejected
+                       move ck-total-extended-price to
+                         ws-calcs-total-extended-price
+                       move ck-total-net-price to
+                         ws-calcs-total-net-price
+                       move ck-total-trans-charge to
+                         ws-calcs-total-trans-charge
+                       move ck-total-quantity to
+                         ws-calcs-total-quantity
+                       move ck-page-count to ws-page-count
+                       move ck-line-count to ws-line-count
+                       move ck-previous-item-class to
+                         ws-previous-item-class
+                       move ck-class-total-extended-price to
+                         ws-class-total-extended-price
+                       move ck-class-total-net-price to
+                         ws-class-total-net-price
+                       move ck-class-total-trans-charge to
+                         ws-class-total-trans-charge
+                       move ws-calcs-total-records to ws-skip-count
+               end-read
+           end-if.
+
+      *
+      *  Close the file even when it did not exist to open -- an
+      *  unclosed failed OPEN INPUT leaves the optional file marked
+      *  open, so a later OPEN OUTPUT (298-clear-checkpoint) would
+      *  fail with status 41 and never create the file.
+      *
+           close checkpoint-file.
+
+       060-skip-to-checkpoint.
+
+           move 0 to ws-skip-counter.
+
+           perform 065-read-and-skip-one
+             until ws-skip-counter >= ws-skip-count
+             or ws-eof-flag = "y".
+
+       065-read-and-skip-one.
+
+           add 1 to ws-skip-counter.
+
+           read input-file
+               at end
+                   move "y" to ws-eof-flag.
+
+       290-checkpoint-if-due.
+
+           if function mod(ws-calcs-total-records,
+             ws-checkpoint-interval) = 0
+             then
+               perform 295-write-checkpoint
+           end-if.
+
+       295-write-checkpoint.
+
+           move ws-calcs-total-records          to ck-total-records.
+           move ws-calcs-total-records-discount to
+             ck-total-records-discount.
+           move ws-calcs-total-records-rejected to
+             ck-total-records-rejected.
+           move ws-calcs-total-extended-price   to
+             ck-total-extended-price.
+           move ws-calcs-total-net-price        to ck-total-net-price.
+           move ws-calcs-total-trans-charge     to
+             ck-total-trans-charge.
+           move ws-calcs-total-quantity         to ck-total-quantity.
+           move ws-page-count                   to ck-page-count.
+           move ws-line-count                   to ck-line-count.
+           move ws-previous-item-class          to
+             ck-previous-item-class.
+           move ws-class-total-extended-price   to
+             ck-class-total-extended-price.
+           move ws-class-total-net-price        to
+             ck-class-total-net-price.
+           move ws-class-total-trans-charge     to
+             ck-class-total-trans-charge.
+
+           open output checkpoint-file.
+           write ws-checkpoint-record.
+           close checkpoint-file.
+
+       298-clear-checkpoint.
+
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       070-load-totals.
+
+      *
+      *  FUNCTION CURRENT-DATE returns a 21-character alphanumeric
+      *  result (YYYYMMDDHHMMSSssOhhmm) -- moving it straight into a
+      *  numeric elementary item is a numeric-alignment MOVE that
+      *  takes the *rightmost* 8 bytes (into the UTC-offset digits),
+      *  not the leading YYYYMMDD. Capture it in an alphanumeric
+      *  field first and reference-modify the year/month out of it.
+      *
+           move function current-date to ws-current-date-alpha.
+           move ws-current-date-alpha(1:4) to ws-current-year.
+           move ws-current-date-alpha(5:2) to ws-current-month.
+
+           open input totals-file.
+
+           if ws-totals-status = "00"
+             then
+               read totals-file
+                   at end
+                       continue
+                   not at end
+                       move tf-ytd-net-price to ws-ytd-net-price
+                       move tf-ytd-trans-charge to
+                         ws-ytd-trans-charge
+                       move tf-mtd-net-price to ws-mtd-net-price
+                       move tf-mtd-trans-charge to
+                         ws-mtd-trans-charge
+                       if tf-period-year not = ws-current-year
+                         then
+                           move 0 to ws-mtd-net-price
+                           move 0 to ws-mtd-trans-charge
+                           move 0 to ws-ytd-net-price
+                           move 0 to ws-ytd-trans-charge
+                       else
+                           if tf-period-month not = ws-current-month
+                             then
+                               move 0 to ws-mtd-net-price
+                               move 0 to ws-mtd-trans-charge
+                           end-if
+                       end-if
+               end-read
+           end-if.
+
+      *
+      *  Close the file even when it did not exist to open -- see the
+      *  same note in 050-load-checkpoint.
+      *
+           close totals-file.
+
+       296-write-totals.
+
+           move ws-current-year to tf-period-year.
+           move ws-current-month to tf-period-month.
+           move ws-mtd-net-price to tf-mtd-net-price.
+           move ws-mtd-trans-charge to tf-mtd-trans-charge.
+           move ws-ytd-net-price to tf-ytd-net-price.
+           move ws-ytd-trans-charge to tf-ytd-trans-charge.
+
+           open output totals-file.
+           write ws-totals-record.
+           close totals-file.
+
+       056-load-default-rates.
+
+           move 6 to ws-rate-table-count.
+
+           move "A" to rt-item-class(1).
+           move "P" to rt-discount-basis(1).
+           move 100.00 to rt-discount-threshold(1).
+           move 05.00 to rt-discount-percent(1).
+           move "S" to rt-trans-method(1).
+           move 12.5 to rt-trans-percent(1).
+           move 0 to rt-trans-qty-break(1).
+           move 0 to rt-trans-flat-charge(1).
+
+           move "B" to rt-item-class(2).
+           move "Q" to rt-discount-basis(2).
+           move 5 to rt-discount-threshold(2).
+           move 05.00 to rt-discount-percent(2).
+           move "T" to rt-trans-method(2).
+           move 06.5 to rt-trans-percent(2).
+           move 100 to rt-trans-qty-break(2).
+           move 45.00 to rt-trans-flat-charge(2).
+
+           move "D" to rt-item-class(3).
+           move "N" to rt-discount-basis(3).
+           move 0 to rt-discount-threshold(3).
+           move 00.00 to rt-discount-percent(3).
+           move "S" to rt-trans-method(3).
+           move 08.5 to rt-trans-percent(3).
+           move 0 to rt-trans-qty-break(3).
+           move 0 to rt-trans-flat-charge(3).
+
+           move "F" to rt-item-class(4).
+           move "P" to rt-discount-basis(4).
+           move 50.00 to rt-discount-threshold(4).
+           move 05.00 to rt-discount-percent(4).
+           move "S" to rt-trans-method(4).
+           move 04.5 to rt-trans-percent(4).
+           move 0 to rt-trans-qty-break(4).
+           move 0 to rt-trans-flat-charge(4).
+
+      *
+      *   Classes C and E are new for next quarter; operations can
+      *   retune these thresholds/percentages by shipping a
+      *   RATETAB.dat file instead of waiting on a program change.
+      *
+           move "C" to rt-item-class(5).
+           move "P" to rt-discount-basis(5).
+           move 75.00 to rt-discount-threshold(5).
+           move 05.00 to rt-discount-percent(5).
+           move "S" to rt-trans-method(5).
+           move 10.0 to rt-trans-percent(5).
+           move 0 to rt-trans-qty-break(5).
+           move 0 to rt-trans-flat-charge(5).
+
+           move "E" to rt-item-class(6).
+           move "Q" to rt-discount-basis(6).
+           move 10 to rt-discount-threshold(6).
+           move 05.00 to rt-discount-percent(6).
+           move "S" to rt-trans-method(6).
+           move 07.5 to rt-trans-percent(6).
+           move 0 to rt-trans-qty-break(6).
+           move 0 to rt-trans-flat-charge(6).
+
+       057-load-rate-table-file.
+
+           open input rate-table-file.
+
+           if ws-rate-table-status = "00"
+             then
+               perform 059-read-rate-table-row
+                 until ws-rate-table-status not = "00"
+               close rate-table-file
+           end-if.
+
+       059-read-rate-table-row.
+
+           read rate-table-file
+               at end
+                   move "10" to ws-rate-table-status
+               not at end
+                   perform 058-store-rate-table-row
+           end-read.
+
+       058-store-rate-table-row.
+
+           set ws-rate-found-flag to "n".
+           set rt-idx to 1.
+
+           search ws-rate-table-entry
+               varying rt-idx
+               at end
+                   continue
+               when rt-item-class(rt-idx) = rf-item-class
+                   set ws-rate-found-flag to "y"
+           end-search.
+
+           set ws-rate-slot-flag to "y".
+
+           if ws-rate-found-flag = "n"
+             then
+               if ws-rate-table-count < 26
+                 then
+                   add 1 to ws-rate-table-count
+                   set rt-idx to ws-rate-table-count
+                 else
+      *
+      *  A new class that shows up once the table is already full
+      *  (26 rows) has nowhere to go -- drop the row rather than
+      *  storing it through rt-idx left dangling out of bounds by
+      *  the SEARCH above.
+      *
+                   set ws-rate-slot-flag to "n"
+               end-if
+           end-if.
+
+           if ws-rate-slot-flag = "y"
+             then
+               move rf-item-class          to rt-item-class(rt-idx)
+               move rf-discount-basis      to rt-discount-basis(rt-idx)
+               move rf-discount-threshold  to
+                 rt-discount-threshold(rt-idx)
+               move rf-discount-percent    to
+                 rt-discount-percent(rt-idx)
+               move rf-trans-method        to rt-trans-method(rt-idx)
+               move rf-trans-percent       to rt-trans-percent(rt-idx)
+               move rf-trans-qty-break     to
+                 rt-trans-qty-break(rt-idx)
+               move rf-trans-flat-charge   to
+                 rt-trans-flat-charge(rt-idx)
+           end-if.
+
+       215-lookup-rate-table.
+
+           set ws-rate-found-flag to "n".
+           set rt-idx to 1.
+
+           search ws-rate-table-entry
+               varying rt-idx
+               at end
+                   continue
+               when rt-item-class(rt-idx) = ws-master-item-class
+                   set ws-rate-found-flag to "y"
+           end-search.
+
+       150-validate-input-record.
+
+           move "y" to ws-valid-record-flag.
+           move spaces to ws-reject-reason.
+
+           if il-item-number is not numeric or il-item-number = 0
+             then
+               move "n" to ws-valid-record-flag
+               move "INVALID ITEM NUMBER" to ws-reject-reason
+           end-if.
+
+           if ws-valid-record-flag = "y"
+             then
+               if il-item-quantity is not numeric or
+                 il-item-quantity <= 0
+                 then
+                   move "n" to ws-valid-record-flag
+                   move "ZERO OR NEGATIVE QUANTITY" to ws-reject-reason
+               end-if
+           end-if.
+
+      *
+      *  Description, standard price and class no longer travel on
+      *  the transaction line -- look the item up on ITEM-MASTER and
+      *  reject the line if it is not there (or has been
+      *  deactivated) instead of costing it out against garbage.
+      *
+           if ws-valid-record-flag = "y"
+             then
+               perform 165-lookup-item-master
+               if ws-master-found-flag not = "y"
+                 then
+                   move "n" to ws-valid-record-flag
+                   move "ITEM NOT ON MASTER FILE" to ws-reject-reason
+               end-if
+           end-if.
+
+      *
+      *  Standard price now comes from ITEM-MASTER rather than the
+      *  transaction line -- a master row keyed in with a zero price
+      *  (or never priced at all) must still be caught here, the same
+      *  as the old zero-price edit on the transaction line used to
+      *  catch it.
+      *
+           if ws-valid-record-flag = "y"
+             and ws-master-unit-price = 0
+             then
+               move "n" to ws-valid-record-flag
+               move "ZERO STANDARD PRICE" to ws-reject-reason
+           end-if.
+
+      *
+      *  A class is supported iff it has a rate-table row -- the same
+      *  lookup 215-lookup-rate-table performs -- so adding a new
+      *  class only ever means adding a rate-table row, never editing
+      *  this list of literals.
+      *
+           if ws-valid-record-flag = "y"
+             then
+               perform 215-lookup-rate-table
+               if ws-rate-found-flag not = "y"
+                 then
+                   move "n" to ws-valid-record-flag
+                   move "UNSUPPORTED ITEM CLASS" to ws-reject-reason
+               end-if
+           end-if.
+
+       160-calculate-and-write-detail.
+
+      *
+      *  150-validate-input-record already performed the master
+      *  lookup for this record -- ws-master-item-class/
+      *  ws-master-unit-price/ws-description-for-report are still
+      *  sitting from that call, so there is no need to look the
+      *  item up a second time here.
+      *
+           if ws-previous-item-class not = spaces
+             and ws-master-item-class not = ws-previous-item-class
+             then
+      *
+      * Reserve room for the subtotal plus this record's own detail
+      * line, so a control break never leaves the subtotal stranded
+      * alone at the top of a page with the detail line that follows
+      * it pushed onto the same page anyway.
+      *
+               move 4 to ws-lines-needed
+               perform 270-write-class-subtotal
+           end-if.
+
+           move ws-master-item-class to ws-previous-item-class.
+
       *
       *  Calculations extended price
       *
-           move il-per-unit-price to ws-calcs-per-unit-price.
+           move ws-master-unit-price to ws-calcs-per-unit-price.
            move il-item-quantity to ws-calcs-quantity.
 
            multiply ws-calcs-quantity by ws-calcs-per-unit-price
              giving ws-calcs-extended-price rounded.
 
            add ws-calcs-extended-price to ws-calcs-total-extended-price.
+           add ws-calcs-extended-price to ws-class-total-extended-price.
 
       *
       *  Calculations discounted price
@@ -228,20 +1076,34 @@
            multiply ws-calcs-discount-price by 0
              giving ws-calcs-discount-price.
 
-           if il-item-class = "A" and ws-calcs-extended-price > 100
-             then
-               multiply ws-calcs-extended-price by 0.05
-                 giving ws-calcs-discount-price rounded
-           end-if.
-           if il-item-class = "F" and ws-calcs-extended-price > 50
-             then
-               multiply ws-calcs-extended-price by 0.05
-                 giving ws-calcs-discount-price rounded
-           end-if.
-           if il-item-class = "B" and ws-calcs-quantity > 5
+           perform 215-lookup-rate-table.
+
+           if ws-rate-found-flag = "y"
              then
-               multiply ws-calcs-extended-price by 0.05
-                 giving ws-calcs-discount-price rounded
+               evaluate rt-discount-basis(rt-idx)
+                   when "P"
+                       if ws-calcs-extended-price >
+                         rt-discount-threshold(rt-idx)
+                         then
+                           multiply ws-calcs-extended-price by
+                             rt-discount-percent(rt-idx)
+                             giving ws-rate-temp-amount
+                           divide ws-rate-temp-amount by 100
+                             giving ws-calcs-discount-price rounded
+                       end-if
+                   when "Q"
+                       if ws-calcs-quantity >
+                         rt-discount-threshold(rt-idx)
+                         then
+                           multiply ws-calcs-extended-price by
+                             rt-discount-percent(rt-idx)
+                             giving ws-rate-temp-amount
+                           divide ws-rate-temp-amount by 100
+                             giving ws-calcs-discount-price rounded
+                       end-if
+                   when other
+                       continue
+               end-evaluate
            end-if.
 
            if ws-calcs-discount-price = 0.00 then
@@ -256,48 +1118,52 @@
 
            add ws-calcs-net-price to
              ws-calcs-total-net-price.
+           add ws-calcs-net-price to
+             ws-class-total-net-price.
 
       *
       *  Calculations transportation charge
       *
 
-           if il-item-class = "A"
-             then
-               move 12.5 to ws-calcs-trans-percent
-               multiply ws-calcs-extended-price by 0.125
-                 giving ws-calcs-trans-charge rounded
-           end-if.
-           if il-item-class = "D"
-             then
-               move 8.5 to ws-calcs-trans-percent
-               multiply ws-calcs-extended-price by 0.085
-                 giving ws-calcs-trans-charge rounded
-           end-if.
-           if il-item-class = "F"
+           move 0 to ws-calcs-trans-percent.
+           move 0 to ws-calcs-trans-charge.
+
+           if ws-rate-found-flag = "y"
              then
-               move 4.5 to ws-calcs-trans-percent
-               multiply ws-calcs-extended-price by 0.045
-                 giving ws-calcs-trans-charge rounded
+               evaluate rt-trans-method(rt-idx)
+                   when "S"
+                       move rt-trans-percent(rt-idx)
+                         to ws-calcs-trans-percent
+                       multiply ws-calcs-extended-price by
+                         rt-trans-percent(rt-idx)
+                         giving ws-rate-temp-amount
+                       divide ws-rate-temp-amount by 100
+                         giving ws-calcs-trans-charge rounded
+                   when "T"
+                       if il-item-quantity <=
+                         rt-trans-qty-break(rt-idx)
+                         then
+                           move rt-trans-percent(rt-idx)
+                             to ws-calcs-trans-percent
+                           multiply ws-calcs-extended-price by
+                             rt-trans-percent(rt-idx)
+                             giving ws-rate-temp-amount
+                           divide ws-rate-temp-amount by 100
+                             giving ws-calcs-trans-charge rounded
+                       else
+                           move 0.0 to ws-calcs-trans-percent
+                           move rt-trans-flat-charge(rt-idx)
+                             to ws-calcs-trans-charge
+                       end-if
+                   when other
+                       continue
+               end-evaluate
            end-if.
 
-           if il-item-class not = "A" and
-             il-item-class not = "D" and
-             il-item-class not = "F" and
-             il-item-quantity <= 100
-               move 6.5 to ws-calcs-trans-percent
-               multiply ws-calcs-extended-price by 0.065
-                 giving ws-calcs-trans-charge rounded
-           else
-               if il-item-class not = "A" and
-                 il-item-class not = "D" and
-                 il-item-class not = "F" and
-                 il-item-quantity > 100
-                   move 0.0 to ws-calcs-trans-percent
-                   move 45.0 to ws-calcs-trans-charge
-               end-if.
-
            add ws-calcs-trans-charge to
              ws-calcs-total-trans-charge.
+           add ws-calcs-trans-charge to
+             ws-class-total-trans-charge.
 
       *
       *   Clear the detail line
@@ -307,7 +1173,7 @@
       *   Move input data to detail line and write to output file
       *
            move il-item-number         to ws-item-number.
-           move il-item-description    to ws-item-description.
+           move ws-description-for-report to ws-item-description.
            move ws-calcs-quantity      to ws-item-quantity.
            move ws-calcs-per-unit-price     to ws-per-unit-price.
            move ws-calcs-extended-price     to ws-extended-price.
@@ -316,7 +1182,7 @@
            move ws-calcs-trans-percent to ws-trans-percent.
            move ws-calcs-trans-charge  to ws-trans-charge.
            move ws-percent-sign-cnst   to ws-percent-sign.
-           move il-item-class          to ws-product-class.
+           move ws-master-item-class   to ws-product-class.
            move ws-calcs-total-extended-price to
          sl-total-extended-price.
            move ws-calcs-total-net-price    to sl-total-net-price.
@@ -327,15 +1193,135 @@
       *   Write details to output-line
       *
 
+           perform 410-check-page-break.
+
            write output-line from ws-detail-line
              after advancing 2 lines.
 
+           add 2 to ws-line-count.
+
+           perform 185-write-gl-extract-record.
+
+       165-lookup-item-master.
+
+           move spaces to ws-description-for-report.
+           move spaces to ws-master-item-class.
+           move 0 to ws-master-unit-price.
+           move "n" to ws-master-found-flag.
+
+           if ws-item-master-open-flag = "y"
+             then
+               move il-item-number to im-item-number
+               read item-master
+                 key is im-item-number
+                 invalid key
+                   continue
+                 not invalid key
+                   if im-active-flag = "Y"
+                     then
+                       move im-item-description to
+                         ws-description-for-report
+                       move im-item-class to ws-master-item-class
+                       move im-item-standard-price to
+                         ws-master-unit-price
+                       move "y" to ws-master-found-flag
+                   end-if
+               end-read
+           end-if.
+
+       180-write-reject-record.
+
+           move spaces to ws-reject-line.
+           move il-item-number      to rj-item-number.
+           move il-item-quantity    to rj-item-quantity.
+           move ws-reject-reason    to rj-reason-code.
+
+           write reject-line from ws-reject-line.
+
+       185-write-gl-extract-record.
+
       *
-      *   Read next input record for the next iteration of perform loop
+      *  Write the machine-readable GL/AP extract record alongside
+      *  the printed report -- item number, class, net price and
+      *  transportation charge, for the GL/AP interface to pick up
+      *  instead of accounting re-keying the printed totals by hand.
       *
+           move spaces to ws-gl-extract-line.
+           move il-item-number        to ge-item-number.
+           move ws-master-item-class  to ge-item-class.
+           move ws-calcs-net-price    to ge-net-price.
+           move ws-calcs-trans-charge to ge-trans-charge.
 
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
+           write gl-extract-line from ws-gl-extract-line.
+
+       270-write-class-subtotal.
+
+           move ws-previous-item-class to cl-class.
+           move ws-class-total-extended-price to
+             cl-total-extended-price.
+           move ws-class-total-net-price to cl-total-net-price.
+           move ws-class-total-trans-charge to cl-total-trans-charge.
+
+           perform 410-check-page-break.
+
+           write output-line from ws-class-subtotal-line
+             after advancing 2 lines.
+
+           add 2 to ws-line-count.
+
+           move 0 to ws-class-total-extended-price.
+           move 0 to ws-class-total-net-price.
+           move 0 to ws-class-total-trans-charge.
+
+       410-check-page-break.
+
+      *
+      * ws-lines-needed lets a caller reserve room for more than the
+      * two lines its own write takes -- a control break sets it to
+      * cover the class subtotal plus the detail line that follows it,
+      * so the pair breaks together instead of the subtotal landing
+      * alone at the top of the next page.
+      *
+           if ws-line-count + ws-lines-needed > ws-lines-per-page
+             then
+               add 1 to ws-page-count
+               perform 500-write-page-heading
+           end-if.
+
+           move 2 to ws-lines-needed.
+
+       500-write-page-heading.
+
+           move ws-page-count to wp-page-number.
+
+           if ws-page-count > 1
+             then
+      *
+      * On this runtime, ADVANCING PAGE does not first guarantee the
+      * prior physical line was newline-terminated -- if the record
+      * just written used a multi-line ADVANCING clause, its own
+      * terminator is deferred and the page break's form-feed lands
+      * glued onto the end of that line instead of starting a fresh
+      * one. Writing a blank spacer line first forces that terminator
+      * out before the form feed goes down, so the last detail line
+      * of the old page and the "PAGE nnn" heading always land on
+      * separate physical lines.
+      *
+               write output-line from spaces
+                 after advancing 1 line
+               write output-line from ws-page-heading-line
+                 after advancing page
+             else
+               write output-line from ws-page-heading-line
+                 after advancing 1 line
+           end-if.
+
+           write output-line from ws-report-heading
+             after advancing 2 lines.
+           write output-line from ws-column-heading-1
+             after advancing 3 line.
+           write output-line from ws-column-heading-2.
+
+           move 0 to ws-line-count.
 
        end program ItemListProgram.
\ No newline at end of file
