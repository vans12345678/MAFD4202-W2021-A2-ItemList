@@ -0,0 +1,11 @@
+      *****************************************************************
+      *Description: Item master record layout. Shared by
+      * ItemListProgram (lookup) and ItemMaintenanceProgram
+      * (add/change/deactivate). Keyed by im-item-number.
+      *****************************************************************
+       01 im-item-record.
+         05 im-item-number             pic 9(4).
+         05 im-item-description        pic x(13).
+         05 im-item-standard-price     pic 9999v99.
+         05 im-item-class              pic x(1).
+         05 im-active-flag             pic x(1).
