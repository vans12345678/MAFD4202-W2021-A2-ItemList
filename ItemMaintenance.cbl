@@ -0,0 +1,160 @@
+       identification division.
+       program-id. ItemMaintenanceProgram.
+       author. Andre Agrippa.
+       date-written. 2026-08-09.
+
+      **************************************************************
+      *Description: Maintain the ITEM-MASTER file used by
+      * ItemListProgram -- add, change and deactivate item records
+      * (item number, description, standard unit price and class)
+      * so transaction files do not have to repeat the description
+      * on every line.
+      **************************************************************
+
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+           select optional item-master
+               assign to "../../../ITEMMAST.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is im-item-number
+               file status is ws-item-master-status.
+
+       data division.
+
+       file section.
+
+      *       Item master file and record definition
+
+           fd item-master
+               data record is im-item-record
+               record contains 25 characters.
+
+           copy "ITEMMAST.cpy".
+
+       working-storage section.
+
+       01 ws-flags.
+         05 ws-quit-flag                pic x value "n".
+
+       01 ws-item-master-fields.
+         05 ws-item-master-status       pic xx value spaces.
+
+       01 ws-menu-choice                pic x.
+
+       procedure division.
+       000-main.
+
+      *
+      * Open the item master and run the maintenance menu until the
+      * operator quits.
+      *
+           open i-o item-master.
+
+           if ws-item-master-status = "35"
+             then
+               open output item-master
+               close item-master
+               open i-o item-master
+           end-if.
+
+           perform 050-run-menu-loop until ws-quit-flag = "y".
+
+           close item-master.
+           accept return-code.
+           goback.
+
+       050-run-menu-loop.
+
+           perform 100-show-menu.
+           perform 200-process-choice.
+
+       100-show-menu.
+
+           display "ITEM MASTER MAINTENANCE".
+           display "  A - ADD AN ITEM".
+           display "  C - CHANGE AN ITEM".
+           display "  D - DEACTIVATE AN ITEM".
+           display "  Q - QUIT".
+           display "ENTER CHOICE: " with no advancing.
+           accept ws-menu-choice.
+
+       200-process-choice.
+
+           if ws-menu-choice = "A" or ws-menu-choice = "a"
+             then
+               perform 300-add-item
+           end-if.
+           if ws-menu-choice = "C" or ws-menu-choice = "c"
+             then
+               perform 400-change-item
+           end-if.
+           if ws-menu-choice = "D" or ws-menu-choice = "d"
+             then
+               perform 500-deactivate-item
+           end-if.
+           if ws-menu-choice = "Q" or ws-menu-choice = "q"
+             then
+               move "y" to ws-quit-flag
+           end-if.
+
+       300-add-item.
+
+           display "ITEM NUMBER: " with no advancing.
+           accept im-item-number.
+
+           read item-master
+               key is im-item-number
+               invalid key
+                   move spaces to im-item-description
+                   display "DESCRIPTION: " with no advancing
+                   accept im-item-description
+                   display "STANDARD UNIT PRICE: " with no advancing
+                   accept im-item-standard-price
+                   display "ITEM CLASS: " with no advancing
+                   accept im-item-class
+                   move "Y" to im-active-flag
+                   write im-item-record
+               not invalid key
+                   display "ITEM ALREADY EXISTS - USE CHANGE"
+           end-read.
+
+       400-change-item.
+
+           display "ITEM NUMBER: " with no advancing.
+           accept im-item-number.
+
+           read item-master
+               key is im-item-number
+               invalid key
+                   display "ITEM NOT FOUND"
+               not invalid key
+                   display "DESCRIPTION: " with no advancing
+                   accept im-item-description
+                   display "STANDARD UNIT PRICE: " with no advancing
+                   accept im-item-standard-price
+                   display "ITEM CLASS: " with no advancing
+                   accept im-item-class
+                   rewrite im-item-record
+           end-read.
+
+       500-deactivate-item.
+
+           display "ITEM NUMBER: " with no advancing.
+           accept im-item-number.
+
+           read item-master
+               key is im-item-number
+               invalid key
+                   display "ITEM NOT FOUND"
+               not invalid key
+                   move "N" to im-active-flag
+                   rewrite im-item-record
+           end-read.
+
+       end program ItemMaintenanceProgram.
